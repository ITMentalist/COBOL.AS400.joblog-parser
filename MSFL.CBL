@@ -16,7 +16,33 @@
       *         change log:
       *
       *                 Apr2011
-      *
+      *                 Aug2026 - selection prompt, print/export options,
+      *                           position-to, FOOTER counts and paged
+      *                           load added for large job logs; subfile
+      *                           load and FOOTER counts then keyed and
+      *                           filtered by JOBID (a PJOBID parameter
+      *                           now drives the load) so multiple
+      *                           extracted jobs no longer merge into
+      *                           one subfile; SEQ-TAB-ENTRY bounded to
+      *                           the loaded portion of the table via
+      *                           OCCURS DEPENDING ON; a subfile-full
+      *                           condition is now detected and the load
+      *                           stopped cleanly instead of silently
+      *                           overflowing SFLSIZ; exported numeric
+      *                           columns are moved through unsigned
+      *                           intermediates before STRINGing into
+      *                           the CSV to avoid a sign overpunch
+      *                 Aug2026 - FILE1STATUS now checked after every
+      *                           START/READ of FILE1 so a genuine I/O
+      *                           error isn't mistaken for end-of-file;
+      *                           FINDPOS/FINDPOSID now drive further
+      *                           LOADBATCH calls when a typed SEQ or
+      *                           MSGID hasn't been paged into
+      *                           SEQ-TABLE yet, and report to the
+      *                           operator via POSERRMSG when it truly
+      *                           isn't in the job log; SFLPAG on the
+      *                           subfile trimmed to fit the two-row
+      *                           RSFL record on a 24-row screen
       * @
       *
        ENVIRONMENT DIVISION.
@@ -30,7 +56,13 @@
                    ACCESS MODE IS DYNAMIC
                    RELATIVE KEY IS RELKEY
                    FILE STATUS IS SFLSTATUS.
-           SELECT FILE1 ASSIGN TO DISK-JOBLOGF.
+           SELECT FILE1 ASSIGN TO DISK-JOBLOGF
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS JOBID OF RECFILE WITH DUPLICATES
+                   FILE STATUS IS FILE1STATUS.
+           SELECT PRTFILE ASSIGN TO PRINTER-QPRINT.
+           SELECT EXPFILE ASSIGN TO DISK-MSFLEXP.
        DATA DIVISION.
        FILE SECTION.
         FD DSPSFL
@@ -41,14 +73,45 @@
          01 RECFILE.
                Copy DDS-ALL-FORMATS OF JOBLOGF.
          88 EOFFILE                     VALUE B"1".
+        FD PRTFILE
+             LABEL RECORDS ARE STANDARD.
+         01 PRTREC.
+               COPY DDS-ALL-FORMATS OF MSFLPRT.
+        FD EXPFILE
+             LABEL RECORDS ARE STANDARD.
+         01 EXPREC.
+               COPY DDS-ALL-FORMATS OF MSFLEXP.
        WORKING-STORAGE SECTION.
        77   IND-OFF                       PIC 1       VALUE B"0".
        77   IND-ON                        PIC 1       VALUE B"1".
+       77   LOAD-BATCH                    PIC 9(03)   VALUE 060.
+       01   BATCH-COUNT                   PIC 9(03)   VALUE ZEROES.
+       01   EXPBUF                        PIC X(120)  VALUE SPACES.
        01   SEQ1                          PIC X(10).
-       01   COUNTER                       PIC 9(10).
+       01   FILT-SEV                      PIC 9(02)   VALUE ZEROES.
+       01   FILT-TYP                      PIC X(10)   VALUE SPACES.
+       01   FILT-FRDATE                   PIC 9(07)   VALUE ZEROES.
+       01   FILT-FRHORA                   PIC 9(06)   VALUE ZEROES.
+       01   FILT-TODATE                   PIC 9(07)   VALUE ZEROES.
+       01   FILT-TOHORA                   PIC 9(06)   VALUE ZEROES.
+       01   CNT-INFO                      PIC 9(05)   VALUE ZEROES.
+       01   CNT-WARN                      PIC 9(05)   VALUE ZEROES.
+       01   CNT-ESC                       PIC 9(05)   VALUE ZEROES.
        01   SFLSTATUS                     PIC 99.
+       01   FILE1STATUS                   PIC XX.
+           88 FILE1-OK                  VALUE "00".
        01   RELKEY                        PIC 9(10)   VALUE ZEROES.
        01   END1                          PIC 9(10)   VALUE ZEROES.
+       01   WS-TALLY-EOF                  PIC 1       VALUE B"0".
+           88 TALLY-EOF                 VALUE B"1".
+           88 NOT-TALLY-EOF             VALUE B"0".
+       01   WS-SFL-FULL                   PIC 1       VALUE B"0".
+           88 SUBFILE-FULL              VALUE B"1".
+           88 NOT-SUBFILE-FULL          VALUE B"0".
+       01   EXP-SEQ                       PIC 9(10).
+       01   EXP-MSGSEV                    PIC 9(02).
+       01   EXP-MSGDATE                   PIC 9(07).
+       01   EXP-MSGHORA                   PIC 9(06).
        01   WS-INDICATORS.
          05  IN17                   PIC 1 INDIC 17.
          05  IN18                   PIC 1 INDIC 18.
@@ -70,54 +133,231 @@
          05  IN34                   PIC 1 INDIC 34.
              88 SUBFILE-CLEAR       VALUE B"1".
              88 NOT-SUBFILE-CLEAR   VALUE B"0".
-       PROCEDURE DIVISION.
+       01   WS-HDR-PRINTED                PIC 1       VALUE B"0".
+           88 HDR-PRINTED               VALUE B"1".
+           88 NOT-HDR-PRINTED           VALUE B"0".
+       01   WS-POS-FOUND                  PIC 1       VALUE B"0".
+           88 POS-FOUND                 VALUE B"1".
+           88 NOT-POS-FOUND             VALUE B"0".
+       01   SEQ-TABLE.
+         05 SEQ-TAB-ENTRY OCCURS 1 TO 9999 TIMES
+              DEPENDING ON END1
+              ASCENDING KEY IS SEQ-TAB-SEQ
+              INDEXED BY SEQ-TAB-IDX.
+            10 SEQ-TAB-SEQ               PIC 9(10).
+            10 SEQ-TAB-MSGID             PIC X(07).
+            10 SEQ-TAB-RRN               PIC 9(10).
+       LINKAGE SECTION.
+       01   PJOBID                        PIC X(26).
+       PROCEDURE DIVISION USING PJOBID.
        MAINPROC.
             INITIALIZE RELKEY END1
+            MOVE ZEROES TO POSSEQ OF RSFLCTL-I
+            MOVE SPACES TO POSMSGID OF RSFLCTL-I
+            MOVE SPACES TO POSERRMSG OF RSFLCTL-O
             SET NOT-END-PROGRAM TO TRUE
+            SET NOT-SUBFILE-FULL TO TRUE
             OPEN I-O DSPSFL
             OPEN INPUT FILE1
+            OPEN OUTPUT PRTFILE
+            OPEN EXTEND EXPFILE
+            SET NOT-HDR-PRINTED TO TRUE
             SET NO-SUBFILE-DISPLAY TO TRUE.
             SET NO-SUBFILE-CONTROL TO TRUE.
             SET NOT-SUBFILE-END TO TRUE.
             SET SUBFILE-CLEAR TO TRUE.
             WRITE RECSFLCTL FROM RSFLCTL-O FORMAT IS "RSFLCTL"
             SET NOT-SUBFILE-CLEAR TO TRUE.
-            READ FILE1
-                AT END SET EOFFILE TO TRUE
-            END-READ.
-            PERFORM UNTIL EOFFILE
-               MOVE SEQ OF RECFILE TO SEQ OF RSFL-I
-               MOVE MSGID OF RECFILE TO MSGID OF RSFL-I
-               MOVE MSGTYP OF RECFILE TO MSGTYP OF RSFL-I
-               MOVE MSGSEV OF RECFILE TO MSGSEV OF RSFL-I
-               MOVE MSGDATE OF RECFILE TO MSGDATE OF RSFL-I
-               MOVE MSGHORA OF RECFILE TO MSGHORA OF RSFL-I
-               MOVE MSGTSEQ OF RECFILE TO MSGTSEQ OF RSFL-I
-               MOVE FROMPGM OF RECFILE TO FROMPGM OF RSFL-I
-               MOVE FROMPGMLIB OF RECFILE TO FROMPGMLIB OF RSFL-I
-               MOVE FROMPGMINS OF RECFILE TO FROMPGMINS OF RSFL-I
-               MOVE MSGTOPGM OF RECFILE TO MSGTOPGM OF RSFL-I
-               MOVE MSGTOPGLIB OF RECFILE TO MSGTOPGLIB OF RSFL-I
-               MOVE TOPGMINS OF RECFILE TO TOPGMINS OF RSFL-I
-               ADD 1 TO RELKEY
-               ADD 1 TO END1
-               WRITE SUBFILE RECSFLCTL FROM RSFL-O FORMAT "RSFL"
-                   INDICATORS ARE WS-INDICATORS
-               READ FILE1
-                   AT END SET EOFFILE TO TRUE
-               END-READ
-            END-PERFORM.
-            SET SUBFILE-END TO TRUE.
-            MOVE 1 TO RELKEY
-            PERFORM SHOWSCREEN UNTIL END-PROGRAM.
+            PERFORM PROMPTSEL.
+            IF NOT END-PROGRAM
+               PERFORM TALLYCOUNTS
+               MOVE PJOBID TO JOBID OF RECFILE
+               START FILE1 KEY IS EQUAL TO JOBID OF RECFILE
+                   INVALID KEY SET EOFFILE TO TRUE
+               END-START
+               IF NOT FILE1-OK AND NOT EOFFILE
+                  DISPLAY 'MSFL - FILE1 START ERROR, STATUS ' FILE1STATUS
+                  SET EOFFILE TO TRUE
+               END-IF
+               IF NOT EOFFILE
+                  READ FILE1 NEXT RECORD
+                      AT END SET EOFFILE TO TRUE
+                  END-READ
+                  IF NOT FILE1-OK AND NOT EOFFILE
+                     DISPLAY 'MSFL - FILE1 READ ERROR, STATUS ' FILE1STATUS
+                     SET EOFFILE TO TRUE
+                  END-IF
+               END-IF
+               PERFORM LOADBATCH
+               MOVE 1 TO RELKEY
+               PERFORM SHOWSCREEN UNTIL END-PROGRAM
+            END-IF.
             CLOSE FILE1
-            CLOSE DSPSFL.
+            CLOSE DSPSFL
+            CLOSE PRTFILE
+            CLOSE EXPFILE.
             GOBACK.
+       TALLYCOUNTS.
+            MOVE ZEROES TO CNT-INFO CNT-WARN CNT-ESC.
+            SET NOT-TALLY-EOF TO TRUE.
+            MOVE PJOBID TO JOBID OF RECFILE.
+            START FILE1 KEY IS EQUAL TO JOBID OF RECFILE
+                INVALID KEY SET TALLY-EOF TO TRUE
+            END-START.
+            IF NOT FILE1-OK AND NOT TALLY-EOF
+               DISPLAY 'MSFL - FILE1 START ERROR, STATUS ' FILE1STATUS
+               SET TALLY-EOF TO TRUE
+            END-IF.
+            IF NOT TALLY-EOF
+               READ FILE1 NEXT RECORD
+                   AT END SET TALLY-EOF TO TRUE
+               END-READ
+               IF NOT FILE1-OK AND NOT TALLY-EOF
+                  DISPLAY 'MSFL - FILE1 READ ERROR, STATUS ' FILE1STATUS
+                  SET TALLY-EOF TO TRUE
+               END-IF
+            END-IF.
+            PERFORM UNTIL TALLY-EOF OR JOBID OF RECFILE NOT = PJOBID
+               IF MSGSEV OF RECFILE NOT < FILT-SEV
+                  AND (FILT-TYP = SPACES
+                       OR MSGTYP OF RECFILE = FILT-TYP)
+                  AND (FILT-FRDATE = ZEROES
+                       OR MSGDATE OF RECFILE NOT < FILT-FRDATE)
+                  AND (FILT-TODATE = ZEROES
+                       OR MSGDATE OF RECFILE NOT > FILT-TODATE)
+                  AND (FILT-FRDATE NOT = MSGDATE OF RECFILE
+                       OR FILT-FRHORA = ZEROES
+                       OR MSGHORA OF RECFILE NOT < FILT-FRHORA)
+                  AND (FILT-TODATE NOT = MSGDATE OF RECFILE
+                       OR FILT-TOHORA = ZEROES
+                       OR MSGHORA OF RECFILE NOT > FILT-TOHORA)
+                  IF MSGSEV OF RECFILE NOT < 40
+                     ADD 1 TO CNT-ESC
+                  ELSE
+                     IF MSGSEV OF RECFILE NOT < 30
+                        ADD 1 TO CNT-WARN
+                     ELSE
+                        ADD 1 TO CNT-INFO
+                     END-IF
+                  END-IF
+               END-IF
+               READ FILE1 NEXT RECORD
+                   AT END SET TALLY-EOF TO TRUE
+               END-READ
+               IF NOT FILE1-OK AND NOT TALLY-EOF
+                  DISPLAY 'MSFL - FILE1 READ ERROR, STATUS ' FILE1STATUS
+                  SET TALLY-EOF TO TRUE
+               END-IF
+            END-PERFORM.
+       LOADBATCH.
+            MOVE ZEROES TO BATCH-COUNT.
+            PERFORM UNTIL EOFFILE OR BATCH-COUNT NOT < LOAD-BATCH
+                          OR SUBFILE-FULL
+               IF MSGSEV OF RECFILE NOT < FILT-SEV
+                  AND (FILT-TYP = SPACES
+                       OR MSGTYP OF RECFILE = FILT-TYP)
+                  AND (FILT-FRDATE = ZEROES
+                       OR MSGDATE OF RECFILE NOT < FILT-FRDATE)
+                  AND (FILT-TODATE = ZEROES
+                       OR MSGDATE OF RECFILE NOT > FILT-TODATE)
+                  AND (FILT-FRDATE NOT = MSGDATE OF RECFILE
+                       OR FILT-FRHORA = ZEROES
+                       OR MSGHORA OF RECFILE NOT < FILT-FRHORA)
+                  AND (FILT-TODATE NOT = MSGDATE OF RECFILE
+                       OR FILT-TOHORA = ZEROES
+                       OR MSGHORA OF RECFILE NOT > FILT-TOHORA)
+                  MOVE SEQ OF RECFILE TO SEQ OF RSFL-I
+                  MOVE MSGID OF RECFILE TO MSGID OF RSFL-I
+                  MOVE MSGTYP OF RECFILE TO MSGTYP OF RSFL-I
+                  MOVE MSGSEV OF RECFILE TO MSGSEV OF RSFL-I
+                  MOVE MSGDATE OF RECFILE TO MSGDATE OF RSFL-I
+                  MOVE MSGHORA OF RECFILE TO MSGHORA OF RSFL-I
+                  MOVE MSGTSEQ OF RECFILE TO MSGTSEQ OF RSFL-I
+                  MOVE FROMPGM OF RECFILE TO FROMPGM OF RSFL-I
+                  MOVE FROMPGMLIB OF RECFILE TO FROMPGMLIB OF RSFL-I
+                  MOVE FROMPGMINS OF RECFILE TO FROMPGMINS OF RSFL-I
+                  MOVE MSGTOPGM OF RECFILE TO MSGTOPGM OF RSFL-I
+                  MOVE MSGTOPGLIB OF RECFILE TO MSGTOPGLIB OF RSFL-I
+                  MOVE TOPGMINS OF RECFILE TO TOPGMINS OF RSFL-I
+                  ADD 1 TO RELKEY
+                  ADD 1 TO END1
+                  WRITE SUBFILE RECSFLCTL FROM RSFL-O FORMAT "RSFL"
+                      INDICATORS ARE WS-INDICATORS
+                  IF SFLSTATUS NOT = ZEROES
+                     SUBTRACT 1 FROM RELKEY
+                     SUBTRACT 1 FROM END1
+                     SET SUBFILE-FULL TO TRUE
+                  ELSE
+                     MOVE SEQ OF RECFILE TO SEQ-TAB-SEQ (RELKEY)
+                     MOVE MSGID OF RECFILE TO SEQ-TAB-MSGID (RELKEY)
+                     MOVE RELKEY TO SEQ-TAB-RRN (RELKEY)
+                     ADD 1 TO BATCH-COUNT
+                  END-IF
+               END-IF
+               IF NOT SUBFILE-FULL
+                  READ FILE1 NEXT RECORD
+                      AT END SET EOFFILE TO TRUE
+                  END-READ
+                  IF NOT FILE1-OK AND NOT EOFFILE
+                     DISPLAY 'MSFL - FILE1 READ ERROR, STATUS ' FILE1STATUS
+                     SET EOFFILE TO TRUE
+                  END-IF
+                  IF NOT EOFFILE AND JOBID OF RECFILE NOT = PJOBID
+                     SET EOFFILE TO TRUE
+                  END-IF
+               END-IF
+            END-PERFORM.
+            IF EOFFILE OR SUBFILE-FULL
+               SET SUBFILE-END TO TRUE
+            ELSE
+               SET NOT-SUBFILE-END TO TRUE
+            END-IF.
+       PROMPTSEL.
+            MOVE ZEROES TO PMSGSEV OF PROMPT-O
+                            PFRDATE OF PROMPT-O
+                            PFRHORA OF PROMPT-O
+                            PTODATE OF PROMPT-O
+                            PTOHORA OF PROMPT-O.
+            MOVE SPACES TO PMSGTYP OF PROMPT-O.
+            WRITE RECSFLCTL FROM PROMPT-O FORMAT "PROMPT"
+                INDICATORS ARE WS-INDICATORS.
+            READ DSPSFL
+                INTO PROMPT-I FORMAT IS "PROMPT"
+                INDICATORS ARE WS-INDICATORS.
+            IF NOT END-PROGRAM
+               MOVE PMSGSEV OF PROMPT-I  TO FILT-SEV
+               MOVE PMSGTYP OF PROMPT-I  TO FILT-TYP
+               MOVE PFRDATE OF PROMPT-I  TO FILT-FRDATE
+               MOVE PFRHORA OF PROMPT-I  TO FILT-FRHORA
+               MOVE PTODATE OF PROMPT-I  TO FILT-TODATE
+               MOVE PTOHORA OF PROMPT-I  TO FILT-TOHORA
+            END-IF.
        SHOWSCREEN.
             WRITE RECSFLCTL FORMAT IS "HEADER".
-            WRITE RECSFLCTL FORMAT IS "FOOTER".
+            MOVE CNT-INFO TO FTINFO OF FOOTER-O.
+            MOVE CNT-WARN TO FTWARN OF FOOTER-O.
+            MOVE CNT-ESC  TO FTESC OF FOOTER-O.
+            WRITE RECSFLCTL FROM FOOTER-O FORMAT IS "FOOTER".
             SET SUBFILE-CONTROL TO TRUE
             SET SUBFILE-DISPLAY TO TRUE
+            MOVE SPACES TO POSERRMSG OF RSFLCTL-O
+            IF POSSEQ OF RSFLCTL-I NOT = ZEROES
+                PERFORM FINDPOS
+                IF NOT POS-FOUND
+                   MOVE 'SEQ NOT FOUND IN THIS JOB LOG'
+                        TO POSERRMSG OF RSFLCTL-O
+                END-IF
+                MOVE ZEROES TO POSSEQ OF RSFLCTL-I
+            ELSE
+                IF POSMSGID OF RSFLCTL-I NOT = SPACES
+                    PERFORM FINDPOSID
+                    IF NOT POS-FOUND
+                       MOVE 'MSGID NOT FOUND IN THIS JOB LOG'
+                            TO POSERRMSG OF RSFLCTL-O
+                    END-IF
+                    MOVE SPACES TO POSMSGID OF RSFLCTL-I
+                END-IF
+            END-IF
             MOVE RELKEY TO RRN OF RSFLCTL-O
             IF IN18 = IND-ON
                 MOVE END1 TO RRN OF RSFLCTL-O
@@ -129,7 +369,11 @@
                 INDICATORS ARE WS-INDICATORS.
       *     MOVE 1 TO RRN OF RSFLCTL-O
             READ DSPSFL
+                INTO RSFLCTL-I FORMAT IS "RSFLCTL"
                 INDICATORS ARE WS-INDICATORS.
+            IF NOT SUBFILE-END AND RRN OF RSFLCTL-I NOT < END1
+               PERFORM LOADBATCH
+            END-IF.
             SET NOT-END-SUBFILE TO TRUE
             IF END1 = 0
               SET END-SUBFILE TO TRUE
@@ -149,5 +393,92 @@
                     MOVE SEQ OF RSFL-I TO SEQ1
                     CALL 'WND' USING SEQ1
                                      MSGID OF RSFL-I
+                                     PJOBID
+                   ELSE
+                    IF OPT OF RSFL-I = 'P'
+                     MOVE SPACES TO OPT OF RSFL-I
+                     REWRITE SUBFILE RECSFLCTL FROM RSFL-O FORMAT 'RSFL'
+                      INDICATORS ARE WS-INDICATORS
+                     PERFORM PRINTSEL
+                    ELSE
+                     IF OPT OF RSFL-I = 'E'
+                      MOVE SPACES TO OPT OF RSFL-I
+                      REWRITE SUBFILE RECSFLCTL FROM RSFL-O
+                       FORMAT 'RSFL'
+                       INDICATORS ARE WS-INDICATORS
+                      PERFORM EXPORTSEL
+                     END-IF
+                    END-IF
                    END-IF
             END-READ.
+       FINDPOS.
+      *    A SEQ typed in by the operator may not have been loaded
+      *    into SEQ-TABLE yet under req007's on-demand paging, so keep
+      *    pulling in more of FILE1 via LOADBATCH until the SEQ turns
+      *    up or there is genuinely nothing left to load.
+            SET NOT-POS-FOUND TO TRUE.
+            PERFORM UNTIL POS-FOUND OR SUBFILE-END
+               SET SEQ-TAB-IDX TO 1
+               SEARCH ALL SEQ-TAB-ENTRY
+                   AT END
+                      CONTINUE
+                   WHEN SEQ-TAB-SEQ (SEQ-TAB-IDX) = POSSEQ OF RSFLCTL-I
+                      MOVE SEQ-TAB-RRN (SEQ-TAB-IDX) TO RELKEY
+                      SET POS-FOUND TO TRUE
+               END-SEARCH
+               IF NOT POS-FOUND AND NOT SUBFILE-END
+                  PERFORM LOADBATCH
+               END-IF
+            END-PERFORM.
+       FINDPOSID.
+      *    Same reasoning as FINDPOS - a MSGID may live further into
+      *    FILE1 than has been paged into SEQ-TABLE so far.
+            SET NOT-POS-FOUND TO TRUE.
+            PERFORM UNTIL POS-FOUND OR SUBFILE-END
+               PERFORM VARYING SEQ-TAB-IDX FROM 1 BY 1
+                   UNTIL SEQ-TAB-IDX > END1 OR POS-FOUND
+                  IF SEQ-TAB-MSGID (SEQ-TAB-IDX) = POSMSGID OF RSFLCTL-I
+                     MOVE SEQ-TAB-RRN (SEQ-TAB-IDX) TO RELKEY
+                     SET POS-FOUND TO TRUE
+                  END-IF
+               END-PERFORM
+               IF NOT POS-FOUND AND NOT SUBFILE-END
+                  PERFORM LOADBATCH
+               END-IF
+            END-PERFORM.
+       PRINTSEL.
+            IF NOT HDR-PRINTED
+               WRITE PRTREC FORMAT 'HDR'
+               SET HDR-PRINTED TO TRUE
+            END-IF.
+            MOVE SEQ OF RSFL-I      TO SEQ OF DETAIL-O.
+            MOVE MSGID OF RSFL-I    TO MSGID OF DETAIL-O.
+            MOVE MSGTYP OF RSFL-I   TO MSGTYP OF DETAIL-O.
+            MOVE MSGSEV OF RSFL-I   TO MSGSEV OF DETAIL-O.
+            MOVE FROMPGM OF RSFL-I  TO FROMPGM OF DETAIL-O.
+            MOVE MSGTOPGM OF RSFL-I TO MSGTOPGM OF DETAIL-O.
+            WRITE PRTREC FROM DETAIL-O FORMAT 'DETAIL'.
+       EXPORTSEL.
+            MOVE SPACES TO EXPBUF.
+            MOVE SEQ OF RSFL-I     TO EXP-SEQ.
+            MOVE MSGSEV OF RSFL-I  TO EXP-MSGSEV.
+            MOVE MSGDATE OF RSFL-I TO EXP-MSGDATE.
+            MOVE MSGHORA OF RSFL-I TO EXP-MSGHORA.
+            STRING EXP-SEQ           DELIMITED BY SIZE
+                   ','               DELIMITED BY SIZE
+                   MSGID OF RSFL-I   DELIMITED BY SIZE
+                   ','               DELIMITED BY SIZE
+                   MSGTYP OF RSFL-I  DELIMITED BY SIZE
+                   ','               DELIMITED BY SIZE
+                   EXP-MSGSEV        DELIMITED BY SIZE
+                   ','               DELIMITED BY SIZE
+                   EXP-MSGDATE       DELIMITED BY SIZE
+                   ','               DELIMITED BY SIZE
+                   EXP-MSGHORA       DELIMITED BY SIZE
+                   ','               DELIMITED BY SIZE
+                   FROMPGM OF RSFL-I DELIMITED BY SIZE
+                   ','               DELIMITED BY SIZE
+                   MSGTOPGM OF RSFL-I DELIMITED BY SIZE
+                   INTO EXPBUF
+            END-STRING.
+            WRITE EXPREC FROM EXPBUF.
