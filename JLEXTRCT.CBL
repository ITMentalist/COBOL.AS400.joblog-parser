@@ -0,0 +1,277 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JLEXTRCT.
+      * @
+      * devsoftprog.AS400.joblog-parser
+      * Copyright (c) 2011,2012,2013 tigo
+      * MIT License (MIT)
+      * @
+      * THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY OF ANY KIND, EXPRESS OR
+      * IMPLIED, INCLUDING BUT NOT LIMITED TO THE WARRANTIES OF MERCHANTABILITY,
+      * FITNESS FOR A PARTICULAR PURPOSE AND NONINFRINGEMENT. IN NO EVENT SHALL THE
+      * AUTHORS OR COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM, DAMAGES OR OTHER
+      * LIABILITY, WHETHER IN AN ACTION OF CONTRACT, TORT OR OTHERWISE, ARISING FROM,
+      * OUT OF OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR OTHER DEALINGS IN
+      * THE SOFTWARE.
+      * @
+      *         change log:
+      *
+      *                 Aug2026 - JLEXTRCT written to populate JOBLOGF/
+      *                           JOBLOGFD from a real job log so MSFL/WND
+      *                           have something to read.
+      *                 Aug2026 - UNSTRING of the "From program"/"To
+      *                           program" lines now trims the padding
+      *                           DSPJOBLOG puts after the colon before
+      *                           moving the program name into its
+      *                           10-byte field; a continuation line is
+      *                           now classified by the column its text
+      *                           starts in so a wrapped first-level
+      *                           line is appended to MSGLINES instead
+      *                           of being mis-filed as second-level
+      *                           (help) text.
+      *                 Aug2026 - DSPJOBLOG OUTPUT(*PRINT) does not
+      *                           carry second-level (help) text, so
+      *                           every non "From/To program"
+      *                           continuation line is now treated as
+      *                           wrapped first-level text; SECLVLTXT
+      *                           is left blank instead of being
+      *                           guessed at from indentation.
+      *
+      * @
+      * JLEXTRCT builds one JOBLOGF header record and one JOBLOGFD detail
+      * record per job log message for the job identified by PJOBNAME/
+      * PJOBUSER/PJOBNBR.  It runs DSPJOBLOG OUTPUT(*PRINT) for that job
+      * and copies the resulting spooled file into JLXWORK with CPYSPLF
+      * so the log can be parsed line by line like any other flat file.
+      * The column positions used to split a message header line come
+      * from this shop's own DSPJOBLOG print layout - if the print width
+      * or CCSID changes, WS-COL-* below must be recalibrated to match.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         SOURCE-COMPUTER. IBM-AS400.
+         OBJECT-COMPUTER. IBM-AS400.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JLXWORK ASSIGN TO DISK-JLXWORK.
+           SELECT FILE2 ASSIGN TO DISK-JOBLOGF.
+           SELECT FILE3 ASSIGN TO DISK-JOBLOGFD.
+       DATA DIVISION.
+       FILE SECTION.
+        FD JLXWORK
+             LABEL RECORDS ARE STANDARD.
+         01 JLXREC.
+               COPY DDS-ALL-FORMATS OF JLXWORK.
+         88 EOFWORK                     VALUE B"1".
+        FD FILE2
+             LABEL RECORDS ARE STANDARD.
+         01 RECFILE2.
+               COPY DDS-ALL-FORMATS OF JOBLOGF.
+        FD FILE3
+             LABEL RECORDS ARE STANDARD.
+         01 RECFILE3.
+               COPY DDS-ALL-FORMATS OF JOBLOGFD.
+       WORKING-STORAGE SECTION.
+       77   IND-OFF                       PIC 1       VALUE B"0".
+       77   IND-ON                        PIC 1       VALUE B"1".
+       01   WS-JOBID.
+         05  WS-JOBNBR                    PIC X(06).
+         05  WS-JOBUSR                    PIC X(10).
+         05  WS-JOBNAM                    PIC X(10).
+       01   WS-SEQ                        PIC 9(10)   VALUE ZEROES.
+       01   WS-CMD                        PIC X(200).
+       01   WS-CMDLEN                     PIC 9(9)    COMP-4.
+       01   WS-INMSG                      PIC 1       VALUE B"0".
+           88 IN-MESSAGE                  VALUE B"1".
+           88 NOT-IN-MESSAGE              VALUE B"0".
+       01   WS-COL-MSGID                  PIC 9(3)    VALUE 001.
+       01   WS-COL-MSGTYP                 PIC 9(3)    VALUE 009.
+       01   WS-COL-MSGSEV                 PIC 9(3)    VALUE 025.
+       01   WS-COL-MSGDATE                PIC 9(3)    VALUE 029.
+       01   WS-COL-MSGHORA                PIC 9(3)    VALUE 037.
+       01   WS-COL-TEXT                   PIC 9(3).
+       01   WS-SCRATCH                    PIC X(132).
+       01   WS-LABEL-FOUND                PIC 1       VALUE B"0".
+           88 LABEL-FOUND                 VALUE B"1".
+           88 NOT-LABEL-FOUND             VALUE B"0".
+       01   WS-MSGLINES-LEN                PIC 9(03).
+       01   WS-PEND-JLF.
+         05  WS-PEND-MSGID                PIC X(07).
+         05  WS-PEND-MSGTYP               PIC X(10).
+         05  WS-PEND-MSGSEV               PIC 9(02).
+         05  WS-PEND-MSGDATE              PIC 9(07).
+         05  WS-PEND-MSGHORA              PIC 9(06).
+         05  WS-PEND-MSGTSEQ              PIC 9(04).
+         05  WS-PEND-FROMPGM              PIC X(10).
+         05  WS-PEND-FROMPGMLIB           PIC X(10).
+         05  WS-PEND-FROMPGMINS           PIC 9(04).
+         05  WS-PEND-MSGTOPGM             PIC X(10).
+         05  WS-PEND-MSGTOPGLIB           PIC X(10).
+         05  WS-PEND-TOPGMINS             PIC 9(04).
+       01   WS-PEND-MSGLINES              PIC X(132).
+       01   WS-PEND-SECLVLTXT             PIC X(132).
+       01   WS-LASTDATE                   PIC 9(07)   VALUE ZEROES.
+       01   WS-LASTHORA                   PIC 9(06)   VALUE ZEROES.
+       01   WS-LABEL-POS                  PIC 9(03).
+       LINKAGE SECTION.
+        01 PJOBNAME  PIC X(10).
+        01 PJOBUSER  PIC X(10).
+        01 PJOBNBR   PIC X(06).
+       PROCEDURE DIVISION USING PJOBNAME
+                                PJOBUSER
+                                PJOBNBR.
+       MAINPROC.
+            PERFORM 1000-INITIALIZE.
+            READ JLXWORK
+                AT END SET EOFWORK TO TRUE
+            END-READ.
+            PERFORM 2000-PROCESS-LINE UNTIL EOFWORK.
+            IF IN-MESSAGE
+               PERFORM 2900-FLUSH-PENDING
+            END-IF.
+            PERFORM 9000-TERMINATE.
+            GOBACK.
+       1000-INITIALIZE.
+            MOVE PJOBNBR  TO WS-JOBNBR.
+            MOVE PJOBUSER TO WS-JOBUSR.
+            MOVE PJOBNAME TO WS-JOBNAM.
+            SET NOT-IN-MESSAGE TO TRUE.
+            MOVE SPACES TO WS-CMD.
+            STRING 'DSPJOBLOG JOB(' DELIMITED BY SIZE
+                   WS-JOBNBR         DELIMITED BY SIZE
+                   '/'               DELIMITED BY SIZE
+                   WS-JOBUSR         DELIMITED BY SIZE
+                   '/'               DELIMITED BY SIZE
+                   WS-JOBNAM         DELIMITED BY SIZE
+                   ') OUTPUT(*PRINT)' DELIMITED BY SIZE
+                   INTO WS-CMD
+            END-STRING.
+            MOVE 200 TO WS-CMDLEN.
+            CALL 'QCMDEXC' USING WS-CMD WS-CMDLEN.
+            MOVE SPACES TO WS-CMD.
+            STRING 'CPYSPLF FILE(QPJOBLOG) TOFILE(QTEMP/JLXWORK) '
+                   DELIMITED BY SIZE
+                   'JOB(*) SPLNBR(*LAST) MBROPT(*REPLACE) '
+                   DELIMITED BY SIZE
+                   'CTLCHAR(*NONE)' DELIMITED BY SIZE
+                   INTO WS-CMD
+            END-STRING.
+            MOVE 200 TO WS-CMDLEN.
+            CALL 'QCMDEXC' USING WS-CMD WS-CMDLEN.
+            OPEN INPUT JLXWORK.
+            OPEN EXTEND FILE2.
+            OPEN EXTEND FILE3.
+       2000-PROCESS-LINE.
+            IF JLXLINE (WS-COL-MSGID:1) IS ALPHABETIC
+               AND JLXLINE (WS-COL-MSGID + 6:1) NUMERIC
+               IF IN-MESSAGE
+                  PERFORM 2900-FLUSH-PENDING
+               END-IF
+               PERFORM 2100-START-MESSAGE
+            ELSE
+               IF IN-MESSAGE
+                  PERFORM 2200-APPEND-TEXT
+               END-IF
+            END-IF.
+            READ JLXWORK
+                AT END SET EOFWORK TO TRUE
+            END-READ.
+       2100-START-MESSAGE.
+            SET IN-MESSAGE TO TRUE.
+            MOVE JLXLINE (WS-COL-MSGID:7)   TO WS-PEND-MSGID.
+            MOVE JLXLINE (WS-COL-MSGTYP:10) TO WS-PEND-MSGTYP.
+            MOVE JLXLINE (WS-COL-MSGSEV:2)  TO WS-PEND-MSGSEV.
+            MOVE JLXLINE (WS-COL-MSGDATE:7) TO WS-PEND-MSGDATE.
+            MOVE JLXLINE (WS-COL-MSGHORA:6) TO WS-PEND-MSGHORA.
+            IF WS-PEND-MSGDATE = WS-LASTDATE
+               AND WS-PEND-MSGHORA = WS-LASTHORA
+               ADD 1 TO WS-PEND-MSGTSEQ
+            ELSE
+               MOVE 1 TO WS-PEND-MSGTSEQ
+               MOVE WS-PEND-MSGDATE TO WS-LASTDATE
+               MOVE WS-PEND-MSGHORA TO WS-LASTHORA
+            END-IF.
+            MOVE SPACES TO WS-PEND-FROMPGM
+                            WS-PEND-FROMPGMLIB
+                            WS-PEND-MSGTOPGM
+                            WS-PEND-MSGTOPGLIB.
+            MOVE ZEROES TO WS-PEND-FROMPGMINS
+                            WS-PEND-TOPGMINS.
+            COMPUTE WS-COL-TEXT = WS-COL-MSGHORA + 8.
+            MOVE JLXLINE (WS-COL-TEXT:) TO WS-PEND-MSGLINES.
+            MOVE SPACES TO WS-PEND-SECLVLTXT.
+       2200-APPEND-TEXT.
+            SET NOT-LABEL-FOUND TO TRUE.
+            PERFORM 2210-SCAN-FROM-PGM.
+            PERFORM 2220-SCAN-TO-PGM.
+            IF NOT-LABEL-FOUND
+               PERFORM 2230-CLASSIFY-TEXT-LINE
+            END-IF.
+       2210-SCAN-FROM-PGM.
+            MOVE 0 TO WS-LABEL-POS.
+            INSPECT JLXLINE TALLYING WS-LABEL-POS
+                    FOR ALL 'From program'.
+            IF WS-LABEL-POS > 0
+               SET LABEL-FOUND TO TRUE
+               UNSTRING JLXLINE DELIMITED BY ':'
+                   INTO WS-CMD WS-SCRATCH
+               MOVE FUNCTION TRIM(WS-SCRATCH) TO WS-PEND-FROMPGM
+            END-IF.
+       2220-SCAN-TO-PGM.
+            MOVE 0 TO WS-LABEL-POS.
+            INSPECT JLXLINE TALLYING WS-LABEL-POS
+                    FOR ALL 'To program'.
+            IF WS-LABEL-POS > 0
+               SET LABEL-FOUND TO TRUE
+               UNSTRING JLXLINE DELIMITED BY ':'
+                   INTO WS-CMD WS-SCRATCH
+               MOVE FUNCTION TRIM(WS-SCRATCH) TO WS-PEND-MSGTOPGM
+            END-IF.
+      *****************************************************************
+      *    A continuation line that is not a "From program"/"To        *
+      *    program" line is wrapped first-level message text.          *
+      *    DSPJOBLOG OUTPUT(*PRINT) does not carry genuine second-      *
+      *    level (help) text in the spooled output, so WS-PEND-        *
+      *    SECLVLTXT is left blank here rather than guessed at from    *
+      *    indentation -- a wrong guess would be worse than no text.   *
+      *    Second-level text would have to come from QMHRTVM/QMHRCVPM  *
+      *    against MSGID if it is ever needed.                         *
+      *****************************************************************
+       2230-CLASSIFY-TEXT-LINE.
+            PERFORM 2240-APPEND-MSGLINES.
+       2240-APPEND-MSGLINES.
+            IF WS-PEND-MSGLINES = SPACES
+               MOVE 0 TO WS-MSGLINES-LEN
+            ELSE
+               COMPUTE WS-MSGLINES-LEN =
+                       FUNCTION LENGTH(FUNCTION TRIM(WS-PEND-MSGLINES))
+            END-IF.
+            IF WS-MSGLINES-LEN < 131
+               MOVE JLXLINE (WS-COL-TEXT:)
+                    TO WS-PEND-MSGLINES (WS-MSGLINES-LEN + 2:)
+            END-IF.
+       2900-FLUSH-PENDING.
+            ADD 1 TO WS-SEQ.
+            MOVE WS-JOBID          TO JOBID OF RECFILE2.
+            MOVE WS-SEQ            TO SEQ OF RECFILE2.
+            MOVE WS-PEND-MSGID     TO MSGID OF RECFILE2.
+            MOVE WS-PEND-MSGTYP    TO MSGTYP OF RECFILE2.
+            MOVE WS-PEND-MSGSEV    TO MSGSEV OF RECFILE2.
+            MOVE WS-PEND-MSGDATE   TO MSGDATE OF RECFILE2.
+            MOVE WS-PEND-MSGHORA   TO MSGHORA OF RECFILE2.
+            MOVE WS-PEND-MSGTSEQ   TO MSGTSEQ OF RECFILE2.
+            MOVE WS-PEND-FROMPGM   TO FROMPGM OF RECFILE2.
+            MOVE WS-PEND-FROMPGMLIB TO FROMPGMLIB OF RECFILE2.
+            MOVE WS-PEND-FROMPGMINS TO FROMPGMINS OF RECFILE2.
+            MOVE WS-PEND-MSGTOPGM  TO MSGTOPGM OF RECFILE2.
+            MOVE WS-PEND-MSGTOPGLIB TO MSGTOPGLIB OF RECFILE2.
+            MOVE WS-PEND-TOPGMINS  TO TOPGMINS OF RECFILE2.
+            WRITE RECFILE2.
+            MOVE WS-JOBID          TO JOBID OF RECFILE3.
+            MOVE WS-SEQ            TO SEQ OF RECFILE3.
+            MOVE WS-PEND-MSGLINES  TO MSGLINES OF RECFILE3.
+            MOVE WS-PEND-SECLVLTXT TO SECLVLTXT OF RECFILE3.
+            WRITE RECFILE3.
+       9000-TERMINATE.
+            CLOSE JLXWORK
+                  FILE2
+                  FILE3.
