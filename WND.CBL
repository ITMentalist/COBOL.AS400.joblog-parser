@@ -16,7 +16,24 @@
       *         change log:
       *
       *                 Apr2011
-      *
+      *                 Aug2026 - keyed access to JOBLOGFD added, along
+      *                           with the second-level text window;
+      *                           then keyed and filtered by JOBID (also
+      *                           added to JOBLOGFD's key) so a SEQ
+      *                           value that repeats across jobs can no
+      *                           longer pull up another job's message
+      *                           text; fixed the MSG2 REDEFINES width
+      *                           (62 -> 56) that overran SECLVLA by 6
+      *                           bytes
+      *                 Aug2026 - FILE1STATUS now checked after every
+      *                           START/READ of FILE1 so a genuine I/O
+      *                           error isn't mistaken for end-of-file
+      *                 Aug2026 - fixed a one-byte overrun in the
+      *                           SECLVLTXT trim (131 -> 132) and added
+      *                           an SFLSTATUS check after the subfile
+      *                           WRITE so an oversize job log stops the
+      *                           load cleanly instead of failing the
+      *                           WRITE unnoticed
       * @
       *
        ENVIRONMENT DIVISION.
@@ -30,7 +47,11 @@
                    ACCESS MODE IS DYNAMIC
                    RELATIVE KEY IS RELKEY
                    FILE STATUS IS SFLSTATUS.
-           SELECT FILE1 ASSIGN TO DISK-JOBLOGFD.
+           SELECT FILE1 ASSIGN TO DISK-JOBLOGFD
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS JOBID OF RECFILE WITH DUPLICATES
+                   FILE STATUS IS FILE1STATUS.
        DATA DIVISION.
        FILE SECTION.
         FD DSPSFL.
@@ -48,11 +69,21 @@
        01   I                             PIC 9(3).
        01   CNT                           PIC 9(3).
        01   MSGA                          PIC X(132).
+       01   MSGA-R REDEFINES MSGA.
          05  MSG1                         PIC X(76).
-         05  MSG2                         PIC X(62).
+         05  MSG2                         PIC X(56).
+       01   SECLVLA                       PIC X(132).
+       01   SECLVLA-R REDEFINES SECLVLA.
+         05  SECLVL1A                     PIC X(76).
+         05  SECLVL2A                     PIC X(56).
        01   COUNTER                       PIC 99.
        01   SFLSTATUS                     PIC 99.
+       01   FILE1STATUS                   PIC XX.
+           88 FILE1-OK                  VALUE "00".
        01   RELKEY                        PIC 9(3)    VALUE ZEROES.
+       01   WS-SFL-FULL                   PIC 1       VALUE B"0".
+           88 SUBFILE-FULL              VALUE B"1".
+           88 NOT-SUBFILE-FULL          VALUE B"0".
        01   WS-INDICATORS.
          05  IN61                   PIC 1 INDIC 61.
              88 END-SUBFILE         VALUE B"1".
@@ -75,8 +106,10 @@
        LINKAGE SECTION.
         01 SEQ1    PIC X(10).
         01 PMSGID  PIC X(07).
+        01 PJOBID  PIC X(26).
        PROCEDURE DIVISION USING SEQ1
-                                PMSGID.
+                                PMSGID
+                                PJOBID.
        MAINPROC.
             COMPUTE PSEQ = FUNCTION NUMVAL(SEQ1).
             OPEN I-O DSPSFL
@@ -84,33 +117,78 @@
             SET NO-SUBFILE-DISPLAY TO TRUE.
             SET NO-SUBFILE-CONTROL TO TRUE.
             SET NOT-SUBFILE-END TO TRUE.
+            SET NOT-SUBFILE-FULL TO TRUE.
             SET SUBFILE-CLEAR TO TRUE.
             WRITE RECSFLCTL FROM RSFLCTL-O FORMAT IS "RSFLCTL"
             SET NOT-SUBFILE-CLEAR TO TRUE.
             WRITE RECSFLCTL FROM RSFLCTL-O FORMAT IS "RSFLCTL"
-            READ FILE1
-                AT END SET EOFFILE TO TRUE
-            END-READ.
-            PERFORM UNTIL EOFFILE
-               IF SEQ = PSEQ
-                  MOVE 1 TO FIRSTCHAR
-                  PERFORM VARYING I FROM 1 BY 1
-                   UNTIL I > LENGTH OF MSGLINES OR FIRSTCHAR > 1
-                      IF MSGLINES(I:1) NOT = SPACE
-                         MOVE I TO FIRSTCHAR
-                      END-IF
-                  END-PERFORM
-                  SUBTRACT FIRSTCHAR FROM 131 GIVING CNT
-                  MOVE MSGLINES (FIRSTCHAR:CNT) TO MSGA
-                  MOVE MSG1 TO MSGLINES1 OF RSFL-I
-                  MOVE MSG2 TO MSGLINES2 OF RSFL-I
-                  ADD 1 TO RELKEY
-                  WRITE SUBFILE RECSFLCTL FROM RSFL-O FORMAT "RSFL"
-                  INDICATORS ARE WS-INDICATORS
+            MOVE PJOBID TO JOBID OF RECFILE.
+            START FILE1 KEY IS EQUAL TO JOBID OF RECFILE
+                INVALID KEY SET EOFFILE TO TRUE
+            END-START.
+            IF NOT FILE1-OK AND NOT EOFFILE
+               DISPLAY 'WND - FILE1 START ERROR, STATUS ' FILE1STATUS
+               SET EOFFILE TO TRUE
+            END-IF.
+            IF NOT EOFFILE
+               READ FILE1 NEXT RECORD
+                   AT END SET EOFFILE TO TRUE
+               END-READ
+               IF NOT FILE1-OK AND NOT EOFFILE
+                  DISPLAY 'WND - FILE1 READ ERROR, STATUS ' FILE1STATUS
+                  SET EOFFILE TO TRUE
                END-IF
-               READ FILE1
-                     AT END SET EOFFILE TO TRUE
+            END-IF.
+            PERFORM UNTIL EOFFILE OR JOBID OF RECFILE NOT = PJOBID
+                          OR SEQ OF RECFILE = PSEQ
+               READ FILE1 NEXT RECORD
+                   AT END SET EOFFILE TO TRUE
                END-READ
+               IF NOT FILE1-OK AND NOT EOFFILE
+                  DISPLAY 'WND - FILE1 READ ERROR, STATUS ' FILE1STATUS
+                  SET EOFFILE TO TRUE
+               END-IF
+            END-PERFORM.
+            PERFORM UNTIL EOFFILE OR SEQ NOT = PSEQ
+                          OR JOBID OF RECFILE NOT = PJOBID
+                          OR SUBFILE-FULL
+               MOVE 1 TO FIRSTCHAR
+               PERFORM VARYING I FROM 1 BY 1
+                UNTIL I > LENGTH OF MSGLINES OR FIRSTCHAR > 1
+                   IF MSGLINES(I:1) NOT = SPACE
+                      MOVE I TO FIRSTCHAR
+                   END-IF
+               END-PERFORM
+               SUBTRACT FIRSTCHAR FROM 131 GIVING CNT
+               MOVE MSGLINES (FIRSTCHAR:CNT) TO MSGA
+               MOVE MSG1 TO MSGLINES1 OF RSFL-I
+               MOVE MSG2 TO MSGLINES2 OF RSFL-I
+               MOVE 1 TO FIRSTCHAR
+               PERFORM VARYING I FROM 1 BY 1
+                UNTIL I > LENGTH OF SECLVLTXT OR FIRSTCHAR > 1
+                   IF SECLVLTXT(I:1) NOT = SPACE
+                      MOVE I TO FIRSTCHAR
+                   END-IF
+               END-PERFORM
+               SUBTRACT FIRSTCHAR FROM 132 GIVING CNT
+               MOVE SECLVLTXT (FIRSTCHAR:CNT) TO SECLVLA
+               MOVE SECLVL1A TO SECLVL1 OF RSFL-I
+               MOVE SECLVL2A TO SECLVL2 OF RSFL-I
+               ADD 1 TO RELKEY
+               WRITE SUBFILE RECSFLCTL FROM RSFL-O FORMAT "RSFL"
+               INDICATORS ARE WS-INDICATORS
+               IF SFLSTATUS NOT = ZEROES
+                  SUBTRACT 1 FROM RELKEY
+                  SET SUBFILE-FULL TO TRUE
+               ELSE
+                  READ FILE1 NEXT RECORD
+                        AT END SET EOFFILE TO TRUE
+                  END-READ
+                  IF NOT FILE1-OK AND NOT EOFFILE
+                     DISPLAY 'WND - FILE1 READ ERROR, STATUS ' FILE1STATUS
+                     SET EOFFILE TO TRUE
+                  END-IF
+               END-IF
             END-PERFORM.
             SET SUBFILE-END TO TRUE.
       *     PERFORM SHOWSCREEN UNTIL END-PROGRAM.
