@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONRPT.
+      * @
+      * devsoftprog.AS400.joblog-parser
+      * Copyright (c) 2011,2012,2013 tigo
+      * MIT License (MIT)
+      * @
+      * THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY OF ANY KIND, EXPRESS OR
+      * IMPLIED, INCLUDING BUT NOT LIMITED TO THE WARRANTIES OF MERCHANTABILITY,
+      * FITNESS FOR A PARTICULAR PURPOSE AND NONINFRINGEMENT. IN NO EVENT SHALL THE
+      * AUTHORS OR COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM, DAMAGES OR OTHER
+      * LIABILITY, WHETHER IN AN ACTION OF CONTRACT, TORT OR OTHERWISE, ARISING FROM,
+      * OUT OF OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR OTHER DEALINGS IN
+      * THE SOFTWARE.
+      * @
+      *         change log:
+      *
+      *                 Aug2026 - RECONRPT written to reconcile severe
+      *                           (MSGSEV>=30) message counts across a
+      *                           range of jobs already extracted into
+      *                           JOBLOGF by JLEXTRCT.
+      *                 Aug2026 - FILE1STATUS now checked after every
+      *                           START/READ of FILE1 so a genuine I/O
+      *                           error isn't mistaken for end-of-file.
+      *
+      * @
+      * RECONRPT reads JOBLOGF, keyed by JOBID, from PFROMJOBID through
+      * PTOJOBID and prints one line per job showing how many of that
+      * job's messages carry MSGSEV 30 or higher and the MSGID/FROMPGM
+      * of the first such message.  A job with no severe messages does
+      * not appear on the report.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         SOURCE-COMPUTER. IBM-AS400.
+         OBJECT-COMPUTER. IBM-AS400.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE1 ASSIGN TO DISK-JOBLOGF
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS JOBID OF RECFILE WITH DUPLICATES
+                   FILE STATUS IS FILE1STATUS.
+           SELECT RPTFILE ASSIGN TO PRINTER-QPRINT.
+       DATA DIVISION.
+       FILE SECTION.
+        FD FILE1.
+         01 RECFILE.
+               COPY DDS-ALL-FORMATS OF JOBLOGF.
+         88 EOFFILE                     VALUE B"1".
+        FD RPTFILE
+             LABEL RECORDS ARE STANDARD.
+         01 RPTREC.
+               COPY DDS-ALL-FORMATS OF RECONRPT.
+       WORKING-STORAGE SECTION.
+       77   IND-OFF                       PIC 1       VALUE B"0".
+       77   IND-ON                        PIC 1       VALUE B"1".
+       01   FILE1STATUS                   PIC XX.
+           88 FILE1-OK                  VALUE "00".
+       01   WS-CURJOBID                   PIC X(26)   VALUE SPACES.
+       01   WS-SEV30-COUNT                PIC 9(05)   VALUE ZEROES.
+       01   WS-FIRST-SEV30-MSGID            PIC X(07)   VALUE SPACES.
+       01   WS-FIRST-SEV30-FROMPGM          PIC X(10)   VALUE SPACES.
+       01   WS-FIRST-SEV30-FOUND            PIC 1       VALUE B"0".
+           88 FIRST-SEV30-FOUND           VALUE B"1".
+           88 NOT-FIRST-SEV30-FOUND       VALUE B"0".
+       LINKAGE SECTION.
+        01 PFROMJOBID PIC X(26).
+        01 PTOJOBID   PIC X(26).
+       PROCEDURE DIVISION USING PFROMJOBID
+                                PTOJOBID.
+       MAINPROC.
+            PERFORM 1000-INITIALIZE.
+            PERFORM 2000-PROCESS-JOB UNTIL EOFFILE.
+            IF WS-CURJOBID NOT = SPACES
+               PERFORM 2900-FLUSH-JOB
+            END-IF.
+            PERFORM 9000-TERMINATE.
+            GOBACK.
+       1000-INITIALIZE.
+            OPEN INPUT FILE1.
+            OPEN OUTPUT RPTFILE.
+            WRITE RPTREC FORMAT 'HDR'.
+            MOVE PFROMJOBID TO JOBID OF RECFILE.
+            START FILE1 KEY IS NOT LESS THAN JOBID OF RECFILE
+                INVALID KEY SET EOFFILE TO TRUE
+            END-START.
+            IF NOT FILE1-OK AND NOT EOFFILE
+               DISPLAY 'RECONRPT - FILE1 START ERROR, STATUS ' FILE1STATUS
+               SET EOFFILE TO TRUE
+            END-IF.
+            IF NOT EOFFILE
+               READ FILE1 NEXT RECORD
+                   AT END SET EOFFILE TO TRUE
+               END-READ
+               IF NOT FILE1-OK AND NOT EOFFILE
+                  DISPLAY 'RECONRPT - FILE1 READ ERROR, STATUS ' FILE1STATUS
+                  SET EOFFILE TO TRUE
+               END-IF
+            END-IF.
+            IF NOT EOFFILE AND JOBID OF RECFILE > PTOJOBID
+               SET EOFFILE TO TRUE
+            END-IF.
+       2000-PROCESS-JOB.
+            IF WS-CURJOBID = SPACES
+               MOVE JOBID OF RECFILE TO WS-CURJOBID
+            ELSE
+               IF JOBID OF RECFILE NOT = WS-CURJOBID
+                  PERFORM 2900-FLUSH-JOB
+                  MOVE JOBID OF RECFILE TO WS-CURJOBID
+               END-IF
+            END-IF.
+            IF MSGSEV OF RECFILE NOT < 30
+               ADD 1 TO WS-SEV30-COUNT
+               IF NOT FIRST-SEV30-FOUND
+                  MOVE MSGID OF RECFILE   TO WS-FIRST-SEV30-MSGID
+                  MOVE FROMPGM OF RECFILE TO WS-FIRST-SEV30-FROMPGM
+                  SET FIRST-SEV30-FOUND TO TRUE
+               END-IF
+            END-IF.
+            READ FILE1 NEXT RECORD
+                AT END SET EOFFILE TO TRUE
+            END-READ.
+            IF NOT FILE1-OK AND NOT EOFFILE
+               DISPLAY 'RECONRPT - FILE1 READ ERROR, STATUS ' FILE1STATUS
+               SET EOFFILE TO TRUE
+            END-IF.
+            IF NOT EOFFILE AND JOBID OF RECFILE > PTOJOBID
+               SET EOFFILE TO TRUE
+            END-IF.
+       2900-FLUSH-JOB.
+            IF WS-SEV30-COUNT > 0
+               MOVE WS-CURJOBID           TO JOBID OF DETAIL-O
+               MOVE WS-SEV30-COUNT        TO SEV30CNT OF DETAIL-O
+               MOVE WS-FIRST-SEV30-MSGID    TO SEV30MSGID OF DETAIL-O
+               MOVE WS-FIRST-SEV30-FROMPGM  TO SEV30FRPGM OF DETAIL-O
+               WRITE RPTREC FROM DETAIL-O FORMAT 'DETAIL'
+            END-IF.
+            MOVE ZEROES TO WS-SEV30-COUNT.
+            MOVE SPACES TO WS-FIRST-SEV30-MSGID WS-FIRST-SEV30-FROMPGM.
+            SET NOT-FIRST-SEV30-FOUND TO TRUE.
+       9000-TERMINATE.
+            CLOSE FILE1
+                  RPTFILE.
